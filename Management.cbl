@@ -51,6 +51,66 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FILE-STATUS.
 
+           SELECT TEMP-BOOKINGS-FILE
+           ASSIGN TO
+           "C:\Users\kal\OneDrive\Documents\tempbookings.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT TicketTierFile
+           ASSIGN TO
+           "C:\Users\kal\OneDrive\Documents\tickettiers.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT TEMP-TIER-FILE
+           ASSIGN TO
+           "C:\Users\kal\OneDrive\Documents\temptickettiers.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT EVENT-BACKUP-FILE
+           ASSIGN TO
+           "C:\Users\kal\OneDrive\Documents\event.txt.bak"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT LOCATION-BACKUP-FILE
+           ASSIGN TO
+           "C:\Users\kal\OneDrive\Documents\location.txt.bak"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT BOOKINGS-BACKUP-FILE
+           ASSIGN TO
+           "C:\Users\kal\OneDrive\Documents\mybookings.txt.bak"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT AuditLogFile
+           ASSIGN TO
+           "C:\Users\kal\OneDrive\Documents\auditlog.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT WaitlistFile
+           ASSIGN TO
+           "C:\Users\kal\OneDrive\Documents\waitlist.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT TEMP-WAITLIST-FILE
+           ASSIGN TO
+           "C:\Users\kal\OneDrive\Documents\tempwaitlist.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT ReportExportFile
+           ASSIGN TO
+           "C:\Users\kal\OneDrive\Documents\reportexport.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
 
 
        DATA DIVISION.
@@ -106,10 +166,76 @@
                02 BOOKED-STB                  PIC X(4).
                02 BOOKED-ORGANIZER            PIC X(20).
 
+       FD TEMP-BOOKINGS-FILE.
+       01 TEMP-BOOKINGS-RECORD.
+               02 BOOKED-ATTENDEE-USERNAME2   PIC X(30).
+               02 BOOKED-EVENTNAME2           PIC X(50).
+               02 BOOKED-EVENTDATE2           PIC X(10).
+               02 BOOKED-LOCATION2            PIC X(20).
+               02 BOOKED-TP2                  PIC X(30).
+               02 BOOKED-STB2                 PIC X(4).
+               02 BOOKED-ORGANIZER2           PIC X(20).
+
+       FD TicketTierFile.
+       01 TicketTierRecord.
+               02 TIER-EVENTNAME              PIC X(20).
+               02 TIER-NAME                   PIC X(15).
+               02 TIER-PRICE                  PIC 9(5).
+               02 TIER-SEATS                  PIC 9(2).
+
+       FD TEMP-TIER-FILE.
+       01 TEMP-TIER-RECORD.
+               02 TIER-EVENTNAME2             PIC X(20).
+               02 TIER-NAME2                  PIC X(15).
+               02 TIER-PRICE2                 PIC 9(5).
+               02 TIER-SEATS2                 PIC 9(2).
+
+       FD EVENT-BACKUP-FILE.
+       01 EVENT-BACKUP-RECORD.
+               02 EVENT-BACKUP-NAME           PIC X(20).
+               02 EVENT-BACKUP-DATE           PIC X(10).
+               02 EVENT-BACKUP-ORGANIZER      PIC X(20).
+               02 EVENT-BACKUP-LOCATION       PIC X(20).
+               02 EVENT-BACKUP-PRICE          PIC 9(5).
+               02 EVENT-BACKUP-SEATS          PIC 9(2).
+
+       FD LOCATION-BACKUP-FILE.
+       01 LOCATION-BACKUP-RECORD.
+               02 LOC-BACKUP-NAME             PIC X(15).
+               02 LOC-BACKUP-PRICE            PIC 9(5).
+               02 LOC-BACKUP-PRICE-FIELD      PIC X(10).
+
+       FD BOOKINGS-BACKUP-FILE.
+       01 BOOKINGS-BACKUP-RECORD.
+               02 BOOK-BACKUP-USERNAME        PIC X(30).
+               02 BOOK-BACKUP-EVENTNAME       PIC X(50).
+               02 BOOK-BACKUP-EVENTDATE       PIC X(10).
+               02 BOOK-BACKUP-LOCATION        PIC X(20).
+               02 BOOK-BACKUP-TP              PIC X(30).
+               02 BOOK-BACKUP-STB             PIC X(4).
+               02 BOOK-BACKUP-ORGANIZER       PIC X(20).
+
+       FD AuditLogFile.
+       01 AuditLogRecord                      PIC X(250).
+
+       FD WaitlistFile.
+       01 WaitlistRecord.
+               02 WAITLIST-USERNAME           PIC X(30).
+               02 WAITLIST-EVENTNAME          PIC X(50).
+               02 WAITLIST-SEATS              PIC 9(4).
+
+       FD TEMP-WAITLIST-FILE.
+       01 TempWaitlistRecord.
+               02 WAITLIST-USERNAME2          PIC X(30).
+               02 WAITLIST-EVENTNAME2         PIC X(50).
+               02 WAITLIST-SEATS2             PIC 9(4).
+
+       FD ReportExportFile.
+       01 ReportExportRecord                  PIC X(200).
+
 
        WORKING-STORAGE SECTION.
        *> =================== USER INPUT ===================
-       01 ENTER          PIC X(30).
        01 CHOICE PIC 9(2) VALUE 99.
        01 RES PIC S9(9)V9(9).
        01 END-IN PIC X.
@@ -130,6 +256,7 @@
                05 EVENT-DAY   PIC 9(2).
        01 TEMP-YEAR       PIC 9(4).
        01 EVENT-FOUND    PIC 9 VALUE 0.
+       01 EVENTNAME-SCRATCH PIC X(20).
        01 WS-CONFIRM     PIC X(1).
        01 USERNAME       PIC X(30).
        01 PASSWORDS       PIC X(30).
@@ -139,6 +266,25 @@
        01 USER-TYPE      PIC X(1).
        01 USER-ROLE      PIC X(5).
        01 VALID-USER     PIC X VALUE 'N'.
+       01 ADMIN-LOGIN-FAIL-MAX     PIC 9(2) VALUE 20.
+       01 ADMIN-LOGIN-FAIL-COUNT   PIC 9(2) VALUE 0.
+       01 ADMIN-LOGIN-FAIL-IDX     PIC 9(2) VALUE 0.
+       01 ADMIN-LOGIN-FAIL-FOUND   PIC 9(2) VALUE 0.
+       01 ADMIN-LOGIN-FAIL-TABLE.
+           05 ADMIN-LOGIN-FAIL-ENTRY OCCURS 20 TIMES.
+               10 ADMIN-LOGIN-FAIL-USERNAME PIC X(30).
+               10 ADMIN-LOGIN-FAIL-CNT      PIC 9 VALUE 0.
+               10 ADMIN-LOGIN-FAIL-LOCKOUT  PIC 9(2) VALUE 0.
+
+       01 GUEST-LOGIN-FAIL-MAX     PIC 9(2) VALUE 20.
+       01 GUEST-LOGIN-FAIL-COUNT   PIC 9(2) VALUE 0.
+       01 GUEST-LOGIN-FAIL-IDX     PIC 9(2) VALUE 0.
+       01 GUEST-LOGIN-FAIL-FOUND   PIC 9(2) VALUE 0.
+       01 GUEST-LOGIN-FAIL-TABLE.
+           05 GUEST-LOGIN-FAIL-ENTRY OCCURS 20 TIMES.
+               10 GUEST-LOGIN-FAIL-USERNAME PIC X(30).
+               10 GUEST-LOGIN-FAIL-CNT      PIC 9 VALUE 0.
+               10 GUEST-LOGIN-FAIL-LOCKOUT  PIC 9(2) VALUE 0.
 
        01 NEW-NAME       PIC X(50).
        01 NEW-ORGANIZER  PIC X(50).
@@ -155,6 +301,9 @@
        01 LOCATION-CHOICE       PIC 9(2).
        01 LOCATION-NUMBER       PIC X(100).
        01 OLD-PRICE             PIC X(10).
+       01 OLD-AVAILABLE-SEATS   PIC 9(2) VALUE 0.
+       01 NEW-SEATS-NUM         PIC 9(2) VALUE 0.
+       01 SEATS-ADDED-BACK      PIC 9(4) VALUE 0.
        01 NEW-PRICE             PIC X(10).
        01 LOCATION-INDEX        PIC 9(2) VALUE 1.
        01 NEW-LOCATIONS         PIC X(50).
@@ -167,6 +316,75 @@
        01 TOTAL-COST PIC 9(5) VALUE 0.
        01 CHANGE PIC 9(4) VALUE 0.
        01 TICKET-PRICEU PIC 9(4).
+       01 CANCEL-SEATS          PIC 9(4) VALUE 0.
+       01 CANCEL-EVENTNAME      PIC X(50).
+       01 LIVE-AVAILABLE-SEATS  PIC 9(2) VALUE 0.
+       01 BOOK-NEW-SEATS        PIC 9(2) VALUE 0.
+       01 SEATS-STILL-OK        PIC 9 VALUE 1.
+
+       01 WAITLIST-FOUND         PIC 9 VALUE 0.
+       01 WAITLIST-NEXT-USERNAME PIC X(30).
+       01 WAITLIST-NEXT-SEATS    PIC 9(4) VALUE 0.
+       01 WAITLIST-SEATS-LEFT    PIC 9(4) VALUE 0.
+       01 WAITLIST-POPPED        PIC 9 VALUE 0.
+       01 WAITLIST-CHECK-EVENTNAME PIC X(50).
+       01 WAITLIST-EVENTNAME-SCRATCH PIC X(50).
+       01 EXPORT-CHOICE          PIC X(1).
+       01 EXPORT-LINE            PIC X(200).
+
+       01 TIER-COUNT             PIC 9 VALUE 0.
+       01 TIER-IDX               PIC 9 VALUE 0.
+       01 TIER-CHOICE            PIC 9(2) VALUE 0.
+       01 TIER-FOUND             PIC 9 VALUE 0.
+       01 TIER-SEARCH-NAME       PIC X(20).
+       01 TIER-RENAME-OLD        PIC X(20).
+       01 TIER-RENAME-NEW        PIC X(20).
+       01 TIER-DELETE-NAME       PIC X(20).
+       01 BOOK-PRICE             PIC 9(5) VALUE 0.
+       01 TIER-LIST-COUNT        PIC 9 VALUE 0.
+       01 TIER-LIST-TABLE.
+           05 TIER-LIST-ENTRY OCCURS 3 TIMES.
+               10 TIER-LIST-NAME     PIC X(15).
+               10 TIER-LIST-PRICE    PIC 9(5).
+
+       01 SRCH-MODE              PIC 9 VALUE 1.
+       01 SRCH-ORG               PIC X(20).
+       01 SRCH-ORG-UP            PIC X(20).
+       01 SRCH-ORG-LEN           PIC 9(2) VALUE 0.
+       01 SRCH-LOC               PIC X(20).
+       01 SRCH-LOC-UP            PIC X(20).
+       01 SRCH-LOC-LEN           PIC 9(2) VALUE 0.
+       01 SRCH-TALLY             PIC 9(3) VALUE 0.
+       01 SRCH-DATE-FROM         PIC X(10).
+       01 SRCH-DATE-TO           PIC X(10).
+       01 SRCH-FROM-NUM          PIC 9(8) VALUE 0.
+       01 SRCH-TO-NUM            PIC 9(8) VALUE 0.
+       01 SRCH-REC-NUM           PIC 9(8) VALUE 0.
+       01 SRCH-TEMP-YEAR         PIC 9(4) VALUE 0.
+       01 SRCH-MATCH             PIC 9 VALUE 0.
+       01 SRCH-ANY-FOUND         PIC 9 VALUE 0.
+
+       01 AUDIT-LINE             PIC X(250).
+       01 AUDIT-ACTION           PIC X(30).
+       01 AUDIT-BEFORE           PIC X(60).
+       01 AUDIT-AFTER            PIC X(60).
+
+       01 RPT-MAX                PIC 9(3) VALUE 100.
+       01 RPT-COUNT              PIC 9(3) VALUE 0.
+       01 RPT-IDX                PIC 9(3) VALUE 0.
+       01 RPT-FOUND-IDX          PIC 9(3) VALUE 0.
+       01 RPT-STB-NUM            PIC 9(5) VALUE 0.
+       01 RPT-TP-NUM             PIC 9(7) VALUE 0.
+       01 RPT-LINE-AMT           PIC 9(9) VALUE 0.
+       01 RPT-GRAND-TOTAL        PIC 9(9) VALUE 0.
+       01 RPT-REMAINING          PIC 9(2) VALUE 0.
+       01 RPT-EVENT-IN-FILE      PIC 9 VALUE 0.
+       01 RPT-TRUNCATED          PIC 9 VALUE 0.
+       01 RPT-TABLE.
+           05 RPT-ENTRY OCCURS 100 TIMES.
+               10 RPT-EVENTNAME     PIC X(50).
+               10 RPT-REVENUE       PIC 9(9) VALUE 0.
+               10 RPT-SEATS-SOLD    PIC 9(5) VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INTRO.
@@ -355,34 +573,45 @@
 
        ADMIN-SIGN-IN.
             CALL "SYSTEM" USING "CLS"
+            PERFORM CLEAR-SCREEN
+            PERFORM CLEAR-SCREEN
             MOVE " " TO USERNAME
             MOVE " " TO PASSWORDS
             MOVE " " TO USER-TYPE
-            PERFORM CLEAR-SCREEN
-            PERFORM CLEAR-SCREEN
-            PERFORM BETTER DISPLAY "   ".
-            PERFORM BETTER DISPLAY "   ".
-            PERFORM BETTER DISPLAY "   ".
+            PERFORM BETTER DISPLAY "   "
+            PERFORM BETTER DISPLAY "   "
+            PERFORM BETTER DISPLAY "   "
              PERFORM BETTER DISPLAY
            "=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*="
            perform better
-           DISPLAY "|                                               |".
+           DISPLAY "|                                               |"
            perform better
-           DISPLAY "|   * * * * * * * * * * * * * * * * * * * * *   |".
+           DISPLAY "|   * * * * * * * * * * * * * * * * * * * * *   |"
            perform better
-           DISPLAY "|   *              ADMIN LOG-IN             *   |".
+           DISPLAY "|   *              ADMIN LOG-IN             *   |"
            perform better
-           DISPLAY "|   * * * * * * * * * * * * * * * * * * * * *   |".
+           DISPLAY "|   * * * * * * * * * * * * * * * * * * * * *   |"
            perform better
-           DISPLAY "|                                               |".
+           DISPLAY "|                                               |"
            perform better
            DISPLAY "=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*="
-            PERFORM BETTER DISPLAY "   ".
-            PERFORM BETTER DISPLAY "   ".
-            PERFORM BETTER DISPLAY "   ".
+            PERFORM BETTER DISPLAY "   "
+            PERFORM BETTER DISPLAY "   "
+            PERFORM BETTER DISPLAY "   "
             PERFORM BETTER
             DISPLAY "Enter Username:"
             PERFORM BETTER ACCEPT USERNAME
+            PERFORM ADMIN-FIND-LOGIN-FAIL-ENTRY
+            IF ADMIN-LOGIN-FAIL-FOUND > 0 AND
+                ADMIN-LOGIN-FAIL-LOCKOUT(ADMIN-LOGIN-FAIL-FOUND) > 0
+                PERFORM BETTER DISPLAY
+                "Too many failed attempts. Account is cooling down."
+                PERFORM BETTER
+                DISPLAY "Please try again later."
+                SUBTRACT 1 FROM
+                ADMIN-LOGIN-FAIL-LOCKOUT(ADMIN-LOGIN-FAIL-FOUND)
+                ACCEPT END-IN
+            ELSE
             PERFORM BETTER DISPLAY "Enter Password:"
             PERFORM BETTER ACCEPT PASSWORDS
             PERFORM BETTER display
@@ -390,37 +619,49 @@
             PERFORM BETTER ACCEPT USER-TYPE
             MOVE FUNCTION UPPER-CASE(user-type) TO user-type
             ACCEPT END-IN
-            perform ADMIN-VERIFY-CREDENTIALS.
+            perform ADMIN-VERIFY-CREDENTIALS
+            END-IF.
 
        GUEST-SIGN-IN.
             CALL "SYSTEM" USING "CLS"
+            PERFORM CLEAR-SCREEN
+            PERFORM CLEAR-SCREEN
             MOVE " " TO USERNAME
             MOVE " " TO PASSWORDS
             MOVE " " TO USER-TYPE
-            PERFORM CLEAR-SCREEN
-            PERFORM CLEAR-SCREEN
-            PERFORM BETTER DISPLAY "   ".
-            PERFORM BETTER DISPLAY "   ".
-            PERFORM BETTER DISPLAY "   ".
+            PERFORM BETTER DISPLAY "   "
+            PERFORM BETTER DISPLAY "   "
+            PERFORM BETTER DISPLAY "   "
              PERFORM BETTER DISPLAY
            "=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*="
            perform better
-           DISPLAY "|                                               |".
+           DISPLAY "|                                               |"
            perform better
-           DISPLAY "|   * * * * * * * * * * * * * * * * * * * * *   |".
+           DISPLAY "|   * * * * * * * * * * * * * * * * * * * * *   |"
            perform better
-           DISPLAY "|   *              GUEST LOG-IN             *   |".
+           DISPLAY "|   *              GUEST LOG-IN             *   |"
            perform better
-           DISPLAY "|   * * * * * * * * * * * * * * * * * * * * *   |".
+           DISPLAY "|   * * * * * * * * * * * * * * * * * * * * *   |"
            perform better
-           DISPLAY "|                                               |".
+           DISPLAY "|                                               |"
            perform better
            DISPLAY "=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*="
-            PERFORM BETTER DISPLAY "   ".
-            PERFORM BETTER DISPLAY "   ".
-            PERFORM BETTER DISPLAY "   ".
+            PERFORM BETTER DISPLAY "   "
+            PERFORM BETTER DISPLAY "   "
+            PERFORM BETTER DISPLAY "   "
             PERFORM BETTER DISPLAY 'Enter Username: '
             PERFORM BETTER ACCEPT USERNAME
+            PERFORM GUEST-FIND-LOGIN-FAIL-ENTRY
+            IF GUEST-LOGIN-FAIL-FOUND > 0 AND
+                GUEST-LOGIN-FAIL-LOCKOUT(GUEST-LOGIN-FAIL-FOUND) > 0
+                PERFORM BETTER DISPLAY
+                "Too many failed attempts. Account is cooling down."
+                PERFORM BETTER
+                DISPLAY "Please try again later."
+                SUBTRACT 1 FROM
+                GUEST-LOGIN-FAIL-LOCKOUT(GUEST-LOGIN-FAIL-FOUND)
+                ACCEPT END-IN
+            ELSE
             PERFORM BETTER DISPLAY 'Enter Password: '
             PERFORM BETTER ACCEPT PASSWORDS
             PERFORM BETTER
@@ -428,7 +669,58 @@
             PERFORM BETTER ACCEPT USER-TYPE
             MOVE FUNCTION UPPER-CASE(user-type) TO user-type
             ACCEPT END-IN
-            perform GUEST-VERIFY-CREDENTIALS.
+            perform GUEST-VERIFY-CREDENTIALS
+            END-IF.
+
+       ADMIN-FIND-LOGIN-FAIL-ENTRY.
+           MOVE 0 TO ADMIN-LOGIN-FAIL-FOUND
+           PERFORM VARYING ADMIN-LOGIN-FAIL-IDX FROM 1 BY 1
+               UNTIL ADMIN-LOGIN-FAIL-IDX > ADMIN-LOGIN-FAIL-COUNT
+               IF ADMIN-LOGIN-FAIL-USERNAME(ADMIN-LOGIN-FAIL-IDX)
+                   = USERNAME
+                   MOVE ADMIN-LOGIN-FAIL-IDX TO ADMIN-LOGIN-FAIL-FOUND
+               END-IF
+           END-PERFORM
+           IF ADMIN-LOGIN-FAIL-FOUND = 0
+               IF ADMIN-LOGIN-FAIL-COUNT < ADMIN-LOGIN-FAIL-MAX
+                   ADD 1 TO ADMIN-LOGIN-FAIL-COUNT
+                   MOVE USERNAME TO
+                   ADMIN-LOGIN-FAIL-USERNAME(ADMIN-LOGIN-FAIL-COUNT)
+                   MOVE 0 TO
+                   ADMIN-LOGIN-FAIL-CNT(ADMIN-LOGIN-FAIL-COUNT)
+                   MOVE 0 TO
+                   ADMIN-LOGIN-FAIL-LOCKOUT(ADMIN-LOGIN-FAIL-COUNT)
+                   MOVE ADMIN-LOGIN-FAIL-COUNT TO
+                   ADMIN-LOGIN-FAIL-FOUND
+               ELSE
+                   MOVE 0 TO ADMIN-LOGIN-FAIL-FOUND
+               END-IF
+           END-IF.
+
+       GUEST-FIND-LOGIN-FAIL-ENTRY.
+           MOVE 0 TO GUEST-LOGIN-FAIL-FOUND
+           PERFORM VARYING GUEST-LOGIN-FAIL-IDX FROM 1 BY 1
+               UNTIL GUEST-LOGIN-FAIL-IDX > GUEST-LOGIN-FAIL-COUNT
+               IF GUEST-LOGIN-FAIL-USERNAME(GUEST-LOGIN-FAIL-IDX)
+                   = USERNAME
+                   MOVE GUEST-LOGIN-FAIL-IDX TO GUEST-LOGIN-FAIL-FOUND
+               END-IF
+           END-PERFORM
+           IF GUEST-LOGIN-FAIL-FOUND = 0
+               IF GUEST-LOGIN-FAIL-COUNT < GUEST-LOGIN-FAIL-MAX
+                   ADD 1 TO GUEST-LOGIN-FAIL-COUNT
+                   MOVE USERNAME TO
+                   GUEST-LOGIN-FAIL-USERNAME(GUEST-LOGIN-FAIL-COUNT)
+                   MOVE 0 TO
+                   GUEST-LOGIN-FAIL-CNT(GUEST-LOGIN-FAIL-COUNT)
+                   MOVE 0 TO
+                   GUEST-LOGIN-FAIL-LOCKOUT(GUEST-LOGIN-FAIL-COUNT)
+                   MOVE GUEST-LOGIN-FAIL-COUNT TO
+                   GUEST-LOGIN-FAIL-FOUND
+               ELSE
+                   MOVE 0 TO GUEST-LOGIN-FAIL-FOUND
+               END-IF
+           END-IF.
 
        ADMIN-VERIFY-CREDENTIALS.
            CLOSE AdminFile
@@ -446,6 +738,11 @@
                           ENCRYPTED-PASSWORD = ADMIN-STORED-PASSWORD AND
                           USER-TYPE = ADMIN-STORED-USER-TYPE
                            MOVE 'Y' TO VALID-USER
+                           IF ADMIN-LOGIN-FAIL-FOUND > 0
+                               MOVE 0 TO
+                               ADMIN-LOGIN-FAIL-CNT
+                               (ADMIN-LOGIN-FAIL-FOUND)
+                           END-IF
                            PERFORM BETTER DISPLAY "Log in successful."
                            ACCEPT END-IN
                            PERFORM ADMIN-FEATURES
@@ -453,10 +750,28 @@
                END-READ
            END-PERFORM
            CLOSE AdminFile
-           IF VALID-USER = 'N'
-               PERFORM BETTER
-               DISPLAY 'Invalid credentials, please try again.'
+           IF VALID-USER = 'N' AND ADMIN-LOGIN-FAIL-FOUND > 0
+               ADD 1 TO
+               ADMIN-LOGIN-FAIL-CNT(ADMIN-LOGIN-FAIL-FOUND)
+               IF ADMIN-LOGIN-FAIL-CNT(ADMIN-LOGIN-FAIL-FOUND) >= 5
+                   MOVE 3 TO
+                   ADMIN-LOGIN-FAIL-LOCKOUT(ADMIN-LOGIN-FAIL-FOUND)
+                   MOVE 0 TO
+                   ADMIN-LOGIN-FAIL-CNT(ADMIN-LOGIN-FAIL-FOUND)
+                   PERFORM BETTER
+                   DISPLAY
+                   "Too many failed attempts. Account is cooling down."
+               ELSE
+                   PERFORM BETTER
+                   DISPLAY 'Invalid credentials, please try again.'
+               END-IF
                ACCEPT END-IN
+           ELSE
+               IF VALID-USER = 'N'
+                   PERFORM BETTER
+                   DISPLAY 'Invalid credentials, please try again.'
+                   ACCEPT END-IN
+               END-IF
            END-IF.
 
        GUEST-VERIFY-CREDENTIALS.
@@ -476,16 +791,39 @@
                            AND
                            USER-TYPE = ATTENDEE-STORED-USER-TYPE
                            MOVE 'Y' TO VALID-USER
+                           IF GUEST-LOGIN-FAIL-FOUND > 0
+                               MOVE 0 TO
+                               GUEST-LOGIN-FAIL-CNT
+                               (GUEST-LOGIN-FAIL-FOUND)
+                           END-IF
                            PERFORM BETTER DISPLAY "Log in successful."
                            ACCEPT END-IN
                            PERFORM GUEST-FEATURES
                        END-IF
            END-PERFORM
            CLOSE UserFile
-           IF VALID-USER = 'N'
-               PERFORM BETTER
-               DISPLAY 'Invalid credentials, please try again.'
+           IF VALID-USER = 'N' AND GUEST-LOGIN-FAIL-FOUND > 0
+               ADD 1 TO
+               GUEST-LOGIN-FAIL-CNT(GUEST-LOGIN-FAIL-FOUND)
+               IF GUEST-LOGIN-FAIL-CNT(GUEST-LOGIN-FAIL-FOUND) >= 5
+                   MOVE 3 TO
+                   GUEST-LOGIN-FAIL-LOCKOUT(GUEST-LOGIN-FAIL-FOUND)
+                   MOVE 0 TO
+                   GUEST-LOGIN-FAIL-CNT(GUEST-LOGIN-FAIL-FOUND)
+                   PERFORM BETTER
+                   DISPLAY
+                   "Too many failed attempts. Account is cooling down."
+               ELSE
+                   PERFORM BETTER
+                   DISPLAY 'Invalid credentials, please try again.'
+               END-IF
                ACCEPT END-IN
+           ELSE
+               IF VALID-USER = 'N'
+                   PERFORM BETTER
+                   DISPLAY 'Invalid credentials, please try again.'
+                   ACCEPT END-IN
+               END-IF
            END-IF.
 
 
@@ -498,6 +836,7 @@
            PERFORM BETTER DISPLAY
            "=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*="
            PERFORM BETTER DISPLAY "Encrypting Password...".
+           MOVE NEW-PASSWORD TO PASSWORDS.
            PERFORM ENCRYPT-PASSWORD.
            OPEN EXTEND UserFile
                IF FILE-STATUS = "30"
@@ -521,6 +860,7 @@
            PERFORM BETTER DISPLAY
            "=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*="
            PERFORM BETTER DISPLAY "Encrypting Password...".
+           MOVE NEW-PASSWORD TO PASSWORDS.
            PERFORM ENCRYPT-PASSWORD.
            OPEN EXTEND AdminFile
                IF FILE-STATUS = "30"
@@ -612,7 +952,7 @@
 
 
        GUEST-FEATURES.
-           PERFORM UNTIL CHOICE = 5
+           PERFORM UNTIL CHOICE = 6
             CALL "SYSTEM" USING 'CLS'
             MOVE 0 TO CHOICE
             PERFORM CLEAR-SCREEN
@@ -639,7 +979,9 @@
            perform better
            DISPLAY "|    [03] VIEW-MY-BOOKINGS                      |"
            perform better
-           DISPLAY "|    [04] LOG-OUT                               |"
+           DISPLAY "|    [04] CANCEL-BOOKING                        |"
+           perform better
+           DISPLAY "|    [05] LOG-OUT                               |"
            perform better
            DISPLAY "=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*="
            PERFORM BETTER DISPLAY ' '
@@ -657,6 +999,9 @@
                 WHEN 3
                         PERFORM VIEW-MY-BOOKINGS
                 WHEN 4
+                        PERFORM CANCEL-BOOKING
+                        PERFORM CLEAR-SCREEN
+                WHEN 5
                         PERFORM MAIN-MENU
                 WHEN OTHER
                     PERFORM BETTER DISPLAY 'Invalid choice, '
@@ -707,6 +1052,13 @@
             PERFORM BETTER ACCEPT NEW-USERNAME
             PERFORM BETTER DISPLAY 'Enter New Password:'
             PERFORM BETTER ACCEPT NEW-PASSWORD
+            PERFORM UNTIL FUNCTION LENGTH(FUNCTION TRIM(NEW-PASSWORD))
+                NOT < 8
+                PERFORM BETTER
+                DISPLAY 'Password must be at least 8 characters.'
+                PERFORM BETTER DISPLAY 'Enter New Password:'
+                PERFORM BETTER ACCEPT NEW-PASSWORD
+            END-PERFORM
             PERFORM BETTER
             DISPLAY 'Enter user-type(A for Admin | G for Guest):'
             PERFORM BETTER ACCEPT NEW-USER-TYPE
@@ -849,6 +1201,10 @@
                        IF FILE-STATUS = "00"
                            WRITE EVENTData
                            IF FILE-STATUS = "00"
+           MOVE "REGISTER-EVENT" TO AUDIT-ACTION
+           MOVE SPACES TO AUDIT-BEFORE
+           MOVE EVENTNAME TO AUDIT-AFTER
+           PERFORM WRITE-AUDIT-LOG
            CALL "SYSTEM" USING 'CLS'
            DISPLAY " "
            DISPLAY " "
@@ -876,6 +1232,39 @@
            DISPLAY " "
 
            PERFORM BETTER DISPLAY"Enjoy your event ^^!"
+           DISPLAY " "
+
+           PERFORM BETTER
+           DISPLAY "Set up VIP/Regular ticket tiers? (Y/N): "
+           ACCEPT WS-CONFIRM
+           IF WS-CONFIRM = 'Y' OR WS-CONFIRM = 'y'
+               MOVE 0 TO TIER-COUNT
+               PERFORM UNTIL TIER-COUNT >= 2 AND TIER-COUNT <= 3
+                   PERFORM BETTER
+                   DISPLAY "How many tiers would you like (2-3)? "
+                   ACCEPT TIER-COUNT
+               END-PERFORM
+               PERFORM VARYING TIER-IDX FROM 1 BY 1
+                   UNTIL TIER-IDX > TIER-COUNT
+                   PERFORM BETTER
+                   DISPLAY "Tier " TIER-IDX " name: "
+                   ACCEPT TIER-NAME
+                   PERFORM BETTER
+                   DISPLAY "Tier " TIER-IDX " price: "
+                   ACCEPT TIER-PRICE
+                   PERFORM BETTER
+                   DISPLAY "Tier " TIER-IDX " seats allocated: "
+                   ACCEPT TIER-SEATS
+                   MOVE EVENTNAME TO TIER-EVENTNAME
+                   OPEN EXTEND TicketTierFile
+                   IF FILE-STATUS = "30"
+                       OPEN OUTPUT TicketTierFile
+                   END-IF
+                   WRITE TicketTierRecord
+                   CLOSE TicketTierFile
+               END-PERFORM
+               PERFORM BETTER DISPLAY "Ticket tiers saved."
+           END-IF
 
                            ELSE
                                PERFORM BETTER
@@ -1007,6 +1396,11 @@
                WRITE LocationRecord
                CLOSE LocationFile
 
+               MOVE "ADD-LOCATION" TO AUDIT-ACTION
+               MOVE SPACES TO AUDIT-BEFORE
+               MOVE NEW-LOCATIONS TO AUDIT-AFTER
+               PERFORM WRITE-AUDIT-LOG
+
                PERFORM BETTER DISPLAY "Location added successfully!"
                PERFORM BETTER DISPLAY " "
 
@@ -1084,11 +1478,13 @@
                            MOVE 1 TO EOF
                        NOT AT END
                            IF LOCATION-NAME = NEW-LOCATION THEN
+                               MOVE LOCATION-NAME TO AUDIT-BEFORE
                                PERFORM BETTER
                                DISPLAY "Enter new location name: "
                                 WITH NO ADVANCING
                                ACCEPT NEW-LOCATION
                                MOVE NEW-LOCATION TO LOCATION-NAME
+                               MOVE NEW-LOCATION TO AUDIT-AFTER
                                MOVE 1 TO EVENT-FOUND
                            END-IF
                        WRITE TEMP-LOCATION-RECORD FROM LocationRecord
@@ -1101,6 +1497,7 @@
                    PERFORM BETTER DISPLAY
                     "No location found with that name."
                ELSE
+                   PERFORM BACKUP-LOCATION-FILE
                    OPEN INPUT TEMP-LOCATION-FILE
                    OPEN OUTPUT LocationFile
                    MOVE 0 TO EOF
@@ -1115,6 +1512,8 @@
                    END-PERFORM
                    CLOSE TEMP-LOCATION-FILE
                    CLOSE LocationFile
+                   MOVE "EDIT-LOCATION" TO AUDIT-ACTION
+                   PERFORM WRITE-AUDIT-LOG
                    PERFORM BETTER
                     DISPLAY "Location updated successfully!"
                END-IF.
@@ -1205,6 +1604,7 @@
                    PERFORM BETTER DISPLAY
                     "No location found with that name."
                ELSE
+                   PERFORM BACKUP-LOCATION-FILE
                    OPEN INPUT TEMP-LOCATION-FILE
                    OPEN OUTPUT LocationFile
                    MOVE 0 TO EOF
@@ -1219,6 +1619,10 @@
                    END-PERFORM
                    CLOSE TEMP-LOCATION-FILE
                    CLOSE LocationFile
+                   MOVE "EDIT-RENTAL-PRICE" TO AUDIT-ACTION
+                   MOVE OLD-PRICE TO AUDIT-BEFORE
+                   MOVE NEW-PRICE TO AUDIT-AFTER
+                   PERFORM WRITE-AUDIT-LOG
                    PERFORM BETTER
                     DISPLAY "Rental price updated successfully!"
                END-IF.
@@ -1309,6 +1713,7 @@
                    PERFORM BETTER
                    DISPLAY "No location found with that name."
                ELSE
+                   PERFORM BACKUP-LOCATION-FILE
                    OPEN INPUT TEMP-LOCATION-FILE
                    OPEN OUTPUT LocationFile
                    MOVE 0 TO EOF
@@ -1323,6 +1728,10 @@
                    END-PERFORM
                    CLOSE TEMP-LOCATION-FILE
                    CLOSE LocationFile
+                   MOVE "DELETE-LOCATION" TO AUDIT-ACTION
+                   MOVE NEW-LOCATION TO AUDIT-BEFORE
+                   MOVE SPACES TO AUDIT-AFTER
+                   PERFORM WRITE-AUDIT-LOG
                PERFORM BETTER DISPLAY "Location deleted successfully!"
                END-IF.
              DISPLAY " "
@@ -1565,6 +1974,55 @@
            perform better
            DISPLAY "=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*="
                            PERFORM BETTER DISPLAY " "
+
+           MOVE EVENTNAME TO TIER-SEARCH-NAME
+           MOVE 0 TO TIER-LIST-COUNT
+           MOVE TICKET-PRICE TO BOOK-PRICE
+
+           OPEN INPUT TicketTierFile
+           IF FILE-STATUS = "00"
+               MOVE 0 TO EOF
+               PERFORM UNTIL EOF = 1
+                   READ TicketTierFile
+                       AT END
+                           MOVE 1 TO EOF
+                       NOT AT END
+                           MOVE FUNCTION UPPER-CASE(TIER-EVENTNAME) TO
+                               TIER-EVENTNAME
+                           IF TIER-EVENTNAME = TIER-SEARCH-NAME AND
+                               TIER-LIST-COUNT < 3
+                               ADD 1 TO TIER-LIST-COUNT
+                               MOVE TIER-NAME TO
+                                   TIER-LIST-NAME(TIER-LIST-COUNT)
+                               MOVE TIER-PRICE TO
+                                   TIER-LIST-PRICE(TIER-LIST-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TicketTierFile
+           END-IF
+
+           IF TIER-LIST-COUNT > 0
+               PERFORM BETTER DISPLAY "Ticket tiers for this event:"
+               PERFORM VARYING TIER-IDX FROM 1 BY 1
+                   UNTIL TIER-IDX > TIER-LIST-COUNT
+                   PERFORM BETTER
+                   DISPLAY "  [" TIER-IDX "] "
+                       TIER-LIST-NAME(TIER-IDX) " - P "
+                       TIER-LIST-PRICE(TIER-IDX)
+               END-PERFORM
+               PERFORM BETTER
+               DISPLAY "Select a ticket tier: " WITH NO ADVANCING
+               ACCEPT TIER-CHOICE
+               IF TIER-CHOICE NUMERIC AND TIER-CHOICE > 0 AND
+                   TIER-CHOICE NOT > TIER-LIST-COUNT
+                   MOVE TIER-LIST-PRICE(TIER-CHOICE) TO BOOK-PRICE
+               ELSE
+                   PERFORM BETTER
+                   DISPLAY "Invalid tier, using standard ticket price."
+               END-IF
+           END-IF
+
                            PERFORM BETTER
            DISPLAY "How many seats would you like to purchase?: " WITH
            NO ADVANCING ACCEPT SEATS-TO-BUY
@@ -1574,9 +2032,26 @@
            INSPECT AVAILABLE-SEATS REPLACING ALL SPACES BY ZERO
            MOVE FUNCTION NUMVAL(AVAILABLE-SEATS) TO AVAILABLE-SEATS
             IF SEATS-TO-BUY NUMERIC AND SEATS-TO-BUY > 0 THEN
-                COMPUTE TOTAL-COST = TICKET-PRICE * SEATS-TO-BUY
+                COMPUTE TOTAL-COST = BOOK-PRICE * SEATS-TO-BUY
                 IF SEATS-TO-BUY > AVAILABLE-SEATS THEN
                     PERFORM BETTER DISPLAY "Not enough seats available."
+                    PERFORM BETTER
+                    DISPLAY "Join the waitlist for this event? (Y/N): "
+                    WITH NO ADVANCING
+                    ACCEPT WS-CONFIRM
+                    IF WS-CONFIRM = 'Y' OR WS-CONFIRM = 'y'
+                        MOVE USERNAME TO WAITLIST-USERNAME
+                        MOVE EVENTNAME TO WAITLIST-EVENTNAME
+                        MOVE SEATS-TO-BUY TO WAITLIST-SEATS
+                        OPEN EXTEND WaitlistFile
+                        IF FILE-STATUS = "30"
+                            OPEN OUTPUT WaitlistFile
+                        END-IF
+                        WRITE WaitlistRecord
+                        CLOSE WaitlistFile
+                        PERFORM BETTER
+                        DISPLAY "You have been added to the waitlist."
+                    END-IF
                     ELSE IF TOTAL-COST > BALANCE THEN
                        PERFORM BETTER
                        DISPLAY "Insufficient balance."
@@ -1592,16 +2067,38 @@
                             INSPECT WS-CONFIRM REPLACING ALL
                             SPACES BY SPACE
                            IF WS-CONFIRM = 'Y' OR WS-CONFIRM = 'y' THEN
+                               MOVE 1 TO SEATS-STILL-OK
+                               MOVE 0 TO LIVE-AVAILABLE-SEATS
+
+                               CLOSE EventFile
+                               OPEN INPUT EventFile
+                               MOVE 0 TO EOF
+                               PERFORM UNTIL EOF = 1
+                                   READ EventFile
+                                       AT END
+                                           MOVE 1 TO EOF
+                                       NOT AT END
+                                           MOVE FUNCTION
+                                           UPPER-CASE(EVENTNAME) TO
+                                           EVENTNAME
+                                           IF EVENTNAME = SEARCH-NAME
+                                               MOVE AVAILABLE-SEATS TO
+                                               LIVE-AVAILABLE-SEATS
+                                           END-IF
+                                   END-READ
+                               END-PERFORM
+                               CLOSE EventFile
+
+                               IF SEATS-TO-BUY > LIVE-AVAILABLE-SEATS
+                                   MOVE 0 TO SEATS-STILL-OK
+                                   PERFORM BETTER
+                                   DISPLAY "Seats no longer available."
+                               END-IF
+
+                               IF SEATS-STILL-OK = 1
                                COMPUTE CHANGE =
                                BALANCE - TOTAL-COST
                                MOVE USERNAME TO ATTENDEE-STORED-USERNAME
-                               MOVE EVENTNAME TO EVENTNAME2
-                               MOVE EVENTDATE TO EVENTDATE2
-                               MOVE ORGANIZER TO ORGANIZER2
-                               MOVE LOCATION TO LOCATION2
-                               MOVE TICKET-PRICE TO TICKET-PRICE2
-                               MOVE AVAILABLE-SEATS TO AVAILABLE-SEATS2
-                               WRITE TEMP-RECORD
 
                                OPEN EXTEND VIEW-MY-BOOKINGS-FILE
                                IF FILE-STATUS = 30
@@ -1615,39 +2112,62 @@
                                MOVE LOCATION TO BOOKED-LOCATION
                                MOVE ORGANIZER TO BOOKED-ORGANIZER
                                MOVE SEATS-TO-BUY TO BOOKED-STB
-                               MOVE TICKET-PRICE TO BOOKED-TP
+                               MOVE BOOK-PRICE TO BOOKED-TP
 
                                WRITE MyBookingsRecord
                                CLOSE VIEW-MY-BOOKINGS-FILE
 
                                SUBTRACT SEATS-TO-BUY FROM
-                               AVAILABLE-SEATS GIVING AVAILABLE-SEATS
+                               LIVE-AVAILABLE-SEATS GIVING
+                               BOOK-NEW-SEATS
+
                                OPEN INPUT EventFile
                                OPEN OUTPUT TEMP-FILE
 
+                               MOVE 0 TO EOF
                                 PERFORM UNTIL EOF = 1
                                    READ EventFile
                                        AT END
                                            MOVE 1 TO EOF
                                        NOT AT END
-                                           IF EVENTNAME = SEARCH-NAME
-                                           THEN
-                                               MOVE AVAILABLE-SEATS TO
-                                               AVAILABLE-SEATS2
+                                           MOVE FUNCTION
+                                           UPPER-CASE(EVENTNAME) TO
+                                           EVENTNAME-SCRATCH
+                                           IF EVENTNAME-SCRATCH =
+                                               SEARCH-NAME
+                                               MOVE BOOK-NEW-SEATS TO
+                                               AVAILABLE-SEATS
                                            END-IF
-                                           WRITE TEMP-RECORD
+                                           WRITE TEMP-RECORD FROM
+                                           EVENTData
+                                   END-READ
                                END-PERFORM
 
                                CLOSE EventFile
                                CLOSE TEMP-FILE
 
+                               PERFORM BACKUP-EVENT-FILE
+                               OPEN INPUT TEMP-FILE
+                               OPEN OUTPUT EventFile
+                               MOVE 0 TO EOF
+                               PERFORM UNTIL EOF = 1
+                                   READ TEMP-FILE
+                                       AT END
+                                           MOVE 1 TO EOF
+                                       NOT AT END
+                                           WRITE EVENTData FROM
+                                           TEMP-RECORD
+                                   END-READ
+                               END-PERFORM
+                               CLOSE TEMP-FILE
+                               CLOSE EventFile
 
                                PERFORM BETTER DISPLAY
                                "Purchase successful! Remaining seats: "
-                               AVAILABLE-SEATS
-                               REWRITE AVAILABLE-SEATS
+                               BOOK-NEW-SEATS
                                DISPLAY "Purchase successful!
       -                        " Remaining balance: $" CHANGE
+                               END-IF
                            ELSE
                                 PERFORM BETTER
                                 DISPLAY "Purchase canceled."
@@ -1728,6 +2248,53 @@
                END-READ
            END-PERFORM
            CLOSE EventFile
+
+           PERFORM BETTER
+           DISPLAY "[E] Export this list, or press ENTER to continue: "
+           WITH NO ADVANCING
+           ACCEPT EXPORT-CHOICE
+           IF EXPORT-CHOICE = 'E' OR EXPORT-CHOICE = 'e'
+               MOVE "EVENT NAME,DATE,ORGANIZER,LOCATION,TICKET PRICE
+      -    ",AVAILABLE SEATS" TO EXPORT-LINE
+               OPEN EXTEND ReportExportFile
+               IF FILE-STATUS = "30"
+                   OPEN OUTPUT ReportExportFile
+               END-IF
+               WRITE ReportExportRecord FROM EXPORT-LINE
+
+               OPEN INPUT EventFile
+               MOVE 0 TO EOF
+               PERFORM UNTIL EOF = 1
+                   READ EventFile
+                       AT END
+                           MOVE 1 TO EOF
+                       NOT AT END
+                           MOVE SPACES TO EXPORT-LINE
+                           STRING
+                               FUNCTION TRIM(EVENTNAME) DELIMITED BY
+                                   SIZE
+                               "," DELIMITED BY SIZE
+                               FUNCTION TRIM(EVENTDATE) DELIMITED BY
+                                   SIZE
+                               "," DELIMITED BY SIZE
+                               FUNCTION TRIM(ORGANIZER) DELIMITED BY
+                                   SIZE
+                               "," DELIMITED BY SIZE
+                               FUNCTION TRIM(LOCATION) DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               TICKET-PRICE DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               AVAILABLE-SEATS DELIMITED BY SIZE
+                               INTO EXPORT-LINE
+                           END-STRING
+                           WRITE ReportExportRecord FROM EXPORT-LINE
+               END-PERFORM
+               CLOSE EventFile
+               CLOSE ReportExportFile
+               PERFORM BETTER
+               DISPLAY "Exported to ReportExportFile."
+           END-IF
+
            perform better
            DISPLAY "Press ENTER to return to the menu."
            ACCEPT WS-PAUSE
@@ -1758,44 +2325,9 @@
            perform better
            DISPLAY "=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*="
 
-           PERFORM BETTER
-           DISPLAY "ENTER EVENT NAME TO SEARCH: " WITH NO ADVANCING
-           ACCEPT SEARCH-NAME
-
-           MOVE FUNCTION UPPER-CASE(SEARCH-NAME) TO SEARCH-NAME
-
-           OPEN INPUT EventFile
-           MOVE 0 TO EOF
-           MOVE 0 TO EVENT-FOUND
-
-           PERFORM UNTIL EOF = 1
-               READ EventFile
-                   AT END
-                       MOVE 1 TO EOF
-                   NOT AT END
-                       MOVE FUNCTION UPPER-CASE(EVENTNAME) TO EVENTNAME
-                       IF EVENTNAME = SEARCH-NAME
-                          MOVE 1 TO EVENT-FOUND
-                          PERFORM BETTER
-           DISPLAY "=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*="
-                           PERFORM BETTER DISPLAY "Event Found!"
-                           PERFORM BETTER
-                           DISPLAY "Event Name: " EVENTNAME
-                           PERFORM BETTER DISPLAY "Date: " EVENTDATE
-                           PERFORM BETTER
-                           DISPLAY "Organizer: " ORGANIZER
-                           PERFORM BETTER DISPLAY "Location: " LOCATION
-                           PERFORM BETTER
-           DISPLAY "=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*="
-                       END-IF
-               END-READ
-           END-PERFORM
-
-           IF EVENT-FOUND = 0 THEN
-               PERFORM BETTER DISPLAY "No event found with that name."
-           END-IF
+           PERFORM SEARCH-EVENT-FILTER-PROMPT
+           PERFORM SEARCH-EVENT-SCAN
 
-           CLOSE EventFile
            PERFORM BETTER DISPLAY "Press ENTER to return to the menu."
            ACCEPT WS-PAUSE
            GO TO GUEST-FEATURES.
@@ -1824,28 +2356,135 @@
            DISPLAY "|                                               |"
            perform better
            DISPLAY "=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*="
+           PERFORM SEARCH-EVENT-FILTER-PROMPT
+           PERFORM SEARCH-EVENT-SCAN
+
+           PERFORM BETTER DISPLAY "Press ENTER to return to the menu."
+           ACCEPT WS-PAUSE
+           GO TO ADMIN-FEATURES.
+
+       SEARCH-EVENT-FILTER-PROMPT.
+           PERFORM BETTER DISPLAY "SEARCH BY:"
+           PERFORM BETTER DISPLAY "  [1] Event Name"
+           PERFORM BETTER DISPLAY "  [2] Organizer (partial match)"
+           PERFORM BETTER DISPLAY "  [3] Location"
+           PERFORM BETTER DISPLAY "  [4] Event Date Range"
            PERFORM BETTER
-           DISPLAY "ENTER EVENT NAME TO SEARCH: " WITH NO ADVANCING
-           ACCEPT SEARCH-NAME
+           DISPLAY "Enter choice: " WITH NO ADVANCING
+           ACCEPT SRCH-MODE
 
-           MOVE FUNCTION UPPER-CASE(SEARCH-NAME) TO SEARCH-NAME
+           EVALUATE SRCH-MODE
+               WHEN 2
+                   PERFORM BETTER
+                   DISPLAY "ENTER ORGANIZER (PARTIAL OK): " WITH NO
+                   ADVANCING
+                   ACCEPT SRCH-ORG
+                   MOVE FUNCTION UPPER-CASE(SRCH-ORG) TO SRCH-ORG
+               WHEN 3
+                   PERFORM BETTER
+                   DISPLAY "ENTER LOCATION: " WITH NO ADVANCING
+                   ACCEPT SRCH-LOC
+                   MOVE FUNCTION UPPER-CASE(SRCH-LOC) TO SRCH-LOC
+               WHEN 4
+                   PERFORM BETTER
+                   DISPLAY "FROM DATE (MM/DD/YY): " WITH NO ADVANCING
+                   ACCEPT SRCH-DATE-FROM
+                   PERFORM BETTER
+                   DISPLAY "TO DATE (MM/DD/YY): " WITH NO ADVANCING
+                   ACCEPT SRCH-DATE-TO
+
+                   MOVE SRCH-DATE-FROM (7:2) TO SRCH-TEMP-YEAR
+                   ADD 2000 TO SRCH-TEMP-YEAR
+                   COMPUTE SRCH-FROM-NUM =
+                       SRCH-TEMP-YEAR * 10000 +
+                       FUNCTION NUMVAL(SRCH-DATE-FROM (1:2)) * 100 +
+                       FUNCTION NUMVAL(SRCH-DATE-FROM (4:2))
+
+                   MOVE SRCH-DATE-TO (7:2) TO SRCH-TEMP-YEAR
+                   ADD 2000 TO SRCH-TEMP-YEAR
+                   COMPUTE SRCH-TO-NUM =
+                       SRCH-TEMP-YEAR * 10000 +
+                       FUNCTION NUMVAL(SRCH-DATE-TO (1:2)) * 100 +
+                       FUNCTION NUMVAL(SRCH-DATE-TO (4:2))
+               WHEN OTHER
+                   MOVE 1 TO SRCH-MODE
+                   PERFORM BETTER
+                   DISPLAY "ENTER EVENT NAME TO SEARCH: " WITH NO
+                   ADVANCING
+                   ACCEPT SEARCH-NAME
+                   MOVE FUNCTION UPPER-CASE(SEARCH-NAME) TO SEARCH-NAME
+           END-EVALUATE.
 
+       SEARCH-EVENT-SCAN.
            OPEN INPUT EventFile
            MOVE 0 TO EOF
            MOVE 0 TO EVENT-FOUND
+           MOVE 0 TO SRCH-ANY-FOUND
 
            PERFORM UNTIL EOF = 1
                READ EventFile
                    AT END
                        MOVE 1 TO EOF
                    NOT AT END
-                       MOVE FUNCTION UPPER-CASE(EVENTNAME) TO EVENTNAME
-                       IF EVENTNAME = SEARCH-NAME
-                           MOVE 1 TO EVENT-FOUND
-                           PERFORM BETTER
-           DISPLAY "=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*="
-                           PERFORM BETTER DISPLAY "Event Found!"
-                           PERFORM BETTER
+                       MOVE 0 TO SRCH-MATCH
+                       EVALUATE SRCH-MODE
+                           WHEN 1
+                               MOVE FUNCTION
+                                   UPPER-CASE(EVENTNAME) TO EVENTNAME
+                               IF EVENTNAME = SEARCH-NAME
+                                   MOVE 1 TO SRCH-MATCH
+                               END-IF
+                           WHEN 2
+                               MOVE FUNCTION
+                                   UPPER-CASE(ORGANIZER) TO SRCH-ORG-UP
+                               MOVE FUNCTION
+                                   LENGTH(FUNCTION TRIM(SRCH-ORG))
+                                   TO SRCH-ORG-LEN
+                               MOVE 0 TO SRCH-TALLY
+                               IF SRCH-ORG-LEN > 0
+                                   INSPECT SRCH-ORG-UP TALLYING
+                                       SRCH-TALLY FOR ALL
+                                       SRCH-ORG (1:SRCH-ORG-LEN)
+                               END-IF
+                               IF SRCH-TALLY > 0
+                                   MOVE 1 TO SRCH-MATCH
+                               END-IF
+                           WHEN 3
+                               MOVE FUNCTION
+                                   UPPER-CASE(LOCATION) TO SRCH-LOC-UP
+                               MOVE FUNCTION
+                                   LENGTH(FUNCTION TRIM(SRCH-LOC))
+                                   TO SRCH-LOC-LEN
+                               MOVE 0 TO SRCH-TALLY
+                               IF SRCH-LOC-LEN > 0
+                                   INSPECT SRCH-LOC-UP TALLYING
+                                       SRCH-TALLY FOR ALL
+                                       SRCH-LOC (1:SRCH-LOC-LEN)
+                               END-IF
+                               IF SRCH-TALLY > 0
+                                   MOVE 1 TO SRCH-MATCH
+                               END-IF
+                           WHEN 4
+                               MOVE EVENTDATE (7:2) TO SRCH-TEMP-YEAR
+                               ADD 2000 TO SRCH-TEMP-YEAR
+                               COMPUTE SRCH-REC-NUM =
+                                   SRCH-TEMP-YEAR * 10000 +
+                                   FUNCTION
+                                   NUMVAL(EVENTDATE (1:2)) * 100 +
+                                   FUNCTION NUMVAL(EVENTDATE (4:2))
+                               IF SRCH-REC-NUM NOT < SRCH-FROM-NUM AND
+                                   SRCH-REC-NUM NOT > SRCH-TO-NUM
+                                   MOVE 1 TO SRCH-MATCH
+                               END-IF
+                       END-EVALUATE
+
+                       IF SRCH-MATCH = 1
+                           MOVE 1 TO EVENT-FOUND
+                           MOVE 1 TO SRCH-ANY-FOUND
+                           PERFORM BETTER
+           DISPLAY "=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*="
+                           PERFORM BETTER DISPLAY "Event Found!"
+                           PERFORM BETTER
                            DISPLAY "Event Name: " EVENTNAME
                            PERFORM BETTER DISPLAY "Date: " EVENTDATE
                            PERFORM BETTER
@@ -1857,14 +2496,12 @@
                END-READ
            END-PERFORM
 
-           IF EVENT-FOUND = 0 THEN
-               PERFORM BETTER DISPLAY "No event found with that name."
+           IF SRCH-ANY-FOUND = 0
+               PERFORM BETTER
+               DISPLAY "No event found matching that criteria."
            END-IF
 
-           CLOSE EventFile
-           PERFORM BETTER DISPLAY "Press ENTER to return to the menu."
-           ACCEPT WS-PAUSE
-           GO TO ADMIN-FEATURES.
+           CLOSE EventFile.
 
        DELETE-EVENT.
            CALL "SYSTEM" USING "CLS"
@@ -1907,8 +2544,9 @@
              AT END
                MOVE 1 TO EOF
              NOT AT END
-              MOVE FUNCTION UPPER-CASE(EVENTNAME) TO EVENTNAME
-                IF EVENTNAME = DELETE-NAME
+              MOVE FUNCTION UPPER-CASE(EVENTNAME) TO
+                  EVENTNAME-SCRATCH
+                IF EVENTNAME-SCRATCH = DELETE-NAME
                   PERFORM BETTER
            DISPLAY "=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*="
                   PERFORM BETTER DISPLAY " Event Found!"
@@ -1932,6 +2570,10 @@
                   ACCEPT WS-CONFIRM
                   IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
                       MOVE 1 TO EVENT-FOUND
+                      MOVE EVENTNAME TO AUDIT-BEFORE
+                      MOVE SPACES TO AUDIT-AFTER
+                      MOVE DELETE-NAME TO TIER-DELETE-NAME
+                      PERFORM DELETE-TICKET-TIERS
                       PERFORM BETTER
                       DISPLAY "Event deleted successfully!"
                    ELSE
@@ -1954,6 +2596,7 @@
                 perform better
              DISPLAY "Replacing the original file..."
 
+             PERFORM BACKUP-EVENT-FILE
              OPEN INPUT TEMP-FILE
              OPEN OUTPUT EventFile
 
@@ -1970,6 +2613,9 @@
              CLOSE TEMP-FILE
              CLOSE EventFile
 
+             MOVE "DELETE-EVENT" TO AUDIT-ACTION
+             PERFORM WRITE-AUDIT-LOG
+
            PERFORM BETTER DISPLAY "Original file updated successfully!"
            END-IF
 
@@ -2046,6 +2692,8 @@
                     DISPLAY "Enter your choice: " WITH NO ADVANCING
                     ACCEPT CHOICE
 
+                    MOVE SPACES TO AUDIT-ACTION
+                    MOVE 0 TO SEATS-ADDED-BACK
                     EVALUATE CHOICE
                          WHEN 1
             perform better
@@ -2053,6 +2701,15 @@
             perform better
             DISPLAY "Enter new Event Name: " WITH NO ADVANCING
                              ACCEPT NEW-NAME
+                             MOVE "EDIT-EVENT: NAME" TO AUDIT-ACTION
+                             MOVE EVENTNAME TO AUDIT-BEFORE
+                             MOVE NEW-NAME TO AUDIT-AFTER
+                             MOVE EVENTNAME TO TIER-RENAME-OLD
+                             MOVE FUNCTION
+                                 UPPER-CASE(TIER-RENAME-OLD) TO
+                                 TIER-RENAME-OLD
+                             MOVE NEW-NAME TO TIER-RENAME-NEW
+                             PERFORM RENAME-TICKET-TIERS
                              MOVE NEW-NAME TO EVENTNAME
 
                          WHEN 2
@@ -2061,6 +2718,9 @@
             PERFORM BETTER
             DISPLAY "Enter new Event Date: " WITH NO ADVANCING
                              ACCEPT NEW-DATE
+                             MOVE "EDIT-EVENT: DATE" TO AUDIT-ACTION
+                             MOVE EVENTDATE TO AUDIT-BEFORE
+                             MOVE NEW-DATE TO AUDIT-AFTER
                              MOVE NEW-DATE TO EVENTDATE
 
                          WHEN 3
@@ -2069,6 +2729,10 @@
              PERFORM BETTER
              DISPLAY "Enter new Organizer: " WITH NO ADVANCING
                              ACCEPT NEW-ORGANIZER
+                             MOVE "EDIT-EVENT: ORGANIZER" TO
+                                 AUDIT-ACTION
+                             MOVE ORGANIZER TO AUDIT-BEFORE
+                             MOVE NEW-ORGANIZER TO AUDIT-AFTER
                              MOVE NEW-ORGANIZER TO ORGANIZER
 
                          WHEN 4
@@ -2077,6 +2741,10 @@
             PERFORM BETTER
             DISPLAY "Enter new Ticket Price: " WITH NO ADVANCING
                              ACCEPT NEW-TICKET-PRICE
+                             MOVE "EDIT-EVENT: TICKET PRICE" TO
+                                 AUDIT-ACTION
+                             MOVE TICKET-PRICE TO AUDIT-BEFORE
+                             MOVE NEW-TICKET-PRICE TO AUDIT-AFTER
                              MOVE NEW-TICKET-PRICE TO TICKET-PRICE
 
                          WHEN 5
@@ -2085,7 +2753,23 @@
             PERFORM BETTER
             DISPLAY "Enter new Available Seats: " WITH NO ADVANCING
                              ACCEPT NEW-AVAILABLE-SEATS
-                             MOVE NEW-AVAILABLE-SEATS TO AVAILABLE-SEATS
+                             MOVE "EDIT-EVENT: SEATS" TO AUDIT-ACTION
+                             MOVE AVAILABLE-SEATS TO AUDIT-BEFORE
+                             MOVE AVAILABLE-SEATS TO OLD-AVAILABLE-SEATS
+                             MOVE NEW-AVAILABLE-SEATS TO AUDIT-AFTER
+                             INSPECT NEW-AVAILABLE-SEATS REPLACING ALL
+                                 SPACES BY ZERO
+                             MOVE FUNCTION NUMVAL(NEW-AVAILABLE-SEATS)
+                                 TO NEW-SEATS-NUM
+                             MOVE NEW-SEATS-NUM TO AVAILABLE-SEATS
+                             MOVE EVENTNAME TO WAITLIST-CHECK-EVENTNAME
+                             IF NEW-SEATS-NUM > OLD-AVAILABLE-SEATS
+                                 SUBTRACT OLD-AVAILABLE-SEATS FROM
+                                     NEW-SEATS-NUM GIVING
+                                     SEATS-ADDED-BACK
+                             ELSE
+                                 MOVE 0 TO SEATS-ADDED-BACK
+                             END-IF
 
                          WHEN OTHER
                              DISPLAY "Invalid choice. No changes made."
@@ -2106,6 +2790,7 @@
              DISPLAY "No event found with the specified name."
             ELSE
             PERFORM BETTER DISPLAY "Updating original file."
+            PERFORM BACKUP-EVENT-FILE
             OPEN INPUT TEMP-FILE
             OPEN OUTPUT EventFile
 
@@ -2122,6 +2807,13 @@
               CLOSE TEMP-FILE
              CLOSE EventFile
 
+             IF AUDIT-ACTION NOT = SPACES
+                 PERFORM WRITE-AUDIT-LOG
+             END-IF
+             IF SEATS-ADDED-BACK > 0
+                 MOVE SEATS-ADDED-BACK TO WAITLIST-SEATS-LEFT
+                 PERFORM NOTIFY-WAITLIST
+             END-IF
             PERFORM BETTER DISPLAY "Event updated successfully!"
             END-IF
 
@@ -2187,6 +2879,180 @@
            ACCEPT WS-PAUSE
            PERFORM GUEST-FEATURES.
 
+       CANCEL-BOOKING.
+           CALL "SYSTEM" USING 'CLS'
+           PERFORM CLEAR-SCREEN
+           PERFORM PRINT-BLANK-LINES
+           PERFORM BETTER DISPLAY "   "
+           PERFORM BETTER DISPLAY "   "
+           PERFORM BETTER DISPLAY "   "
+
+           PERFORM BETTER DISPLAY
+           "=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*="
+           PERFORM BETTER
+           DISPLAY "|                                               |"
+           PERFORM BETTER
+           DISPLAY "|   * * * * * * * * * * * * * * * * * * * * *   |"
+           PERFORM BETTER
+           DISPLAY "|   *            CANCEL A BOOKING           *   |"
+           PERFORM BETTER
+           DISPLAY "|   * * * * * * * * * * * * * * * * * * * * *   |"
+           PERFORM BETTER
+           DISPLAY "|                                               |"
+           PERFORM BETTER
+           DISPLAY "=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*="
+
+           PERFORM BETTER
+           DISPLAY "ENTER EVENT NAME TO CANCEL: " WITH NO ADVANCING
+           ACCEPT SEARCH-NAME
+
+           MOVE FUNCTION UPPER-CASE(SEARCH-NAME) TO SEARCH-NAME
+           MOVE 0 TO EVENT-FOUND
+           MOVE 0 TO CANCEL-SEATS
+
+           OPEN INPUT VIEW-MY-BOOKINGS-FILE
+           OPEN OUTPUT TEMP-BOOKINGS-FILE
+
+           MOVE 0 TO EOF
+           PERFORM UNTIL EOF = 1
+               READ VIEW-MY-BOOKINGS-FILE
+                   AT END
+                       MOVE 1 TO EOF
+                   NOT AT END
+                       MOVE FUNCTION UPPER-CASE(BOOKED-EVENTNAME) TO
+                       BOOKED-EVENTNAME
+                       IF EVENT-FOUND = 0 AND
+                          BOOKED-ATTENDEE-USERNAME = USERNAME AND
+                          BOOKED-EVENTNAME = SEARCH-NAME
+                           PERFORM BETTER
+           DISPLAY "=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*="
+                           PERFORM BETTER DISPLAY "Booking Found!"
+                           PERFORM BETTER
+                           DISPLAY "  Event Name: " BOOKED-EVENTNAME
+                           PERFORM BETTER
+                           DISPLAY "  Seats Booked: " BOOKED-STB
+                           PERFORM BETTER
+           DISPLAY "=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*="
+                           DISPLAY " "
+                           PERFORM BETTER
+                           DISPLAY "Cancel this booking (Y/N)?"
+                           WITH NO ADVANCING
+                           ACCEPT WS-CONFIRM
+                           IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
+                               MOVE 1 TO EVENT-FOUND
+                               MOVE BOOKED-EVENTNAME TO CANCEL-EVENTNAME
+                               IF BOOKED-STB NOT = SPACES
+                                   MOVE FUNCTION NUMVAL(BOOKED-STB) TO
+                                   CANCEL-SEATS
+                               END-IF
+                               PERFORM BETTER
+                               DISPLAY "Booking canceled."
+                           ELSE
+                               MOVE BOOKED-ATTENDEE-USERNAME TO
+                               BOOKED-ATTENDEE-USERNAME2
+                               MOVE BOOKED-EVENTNAME TO
+                               BOOKED-EVENTNAME2
+                               MOVE BOOKED-EVENTDATE TO
+                               BOOKED-EVENTDATE2
+                               MOVE BOOKED-LOCATION TO BOOKED-LOCATION2
+                               MOVE BOOKED-TP TO BOOKED-TP2
+                               MOVE BOOKED-STB TO BOOKED-STB2
+                               MOVE BOOKED-ORGANIZER TO
+                               BOOKED-ORGANIZER2
+                               WRITE TEMP-BOOKINGS-RECORD
+                           END-IF
+                       ELSE
+                           MOVE BOOKED-ATTENDEE-USERNAME TO
+                           BOOKED-ATTENDEE-USERNAME2
+                           MOVE BOOKED-EVENTNAME TO BOOKED-EVENTNAME2
+                           MOVE BOOKED-EVENTDATE TO BOOKED-EVENTDATE2
+                           MOVE BOOKED-LOCATION TO BOOKED-LOCATION2
+                           MOVE BOOKED-TP TO BOOKED-TP2
+                           MOVE BOOKED-STB TO BOOKED-STB2
+                           MOVE BOOKED-ORGANIZER TO BOOKED-ORGANIZER2
+                           WRITE TEMP-BOOKINGS-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE VIEW-MY-BOOKINGS-FILE
+           CLOSE TEMP-BOOKINGS-FILE
+
+           IF EVENT-FOUND = 0
+               DISPLAY " "
+               PERFORM BETTER
+               DISPLAY "No matching booking found for that event."
+           ELSE
+               PERFORM BACKUP-BOOKINGS-FILE
+               OPEN INPUT TEMP-BOOKINGS-FILE
+               OPEN OUTPUT VIEW-MY-BOOKINGS-FILE
+               MOVE 0 TO EOF
+               PERFORM UNTIL EOF = 1
+                   READ TEMP-BOOKINGS-FILE
+                       AT END
+                           MOVE 1 TO EOF
+                       NOT AT END
+                           MOVE BOOKED-ATTENDEE-USERNAME2 TO
+                           BOOKED-ATTENDEE-USERNAME
+                           MOVE BOOKED-EVENTNAME2 TO BOOKED-EVENTNAME
+                           MOVE BOOKED-EVENTDATE2 TO BOOKED-EVENTDATE
+                           MOVE BOOKED-LOCATION2 TO BOOKED-LOCATION
+                           MOVE BOOKED-TP2 TO BOOKED-TP
+                           MOVE BOOKED-STB2 TO BOOKED-STB
+                           MOVE BOOKED-ORGANIZER2 TO BOOKED-ORGANIZER
+                           WRITE MyBookingsRecord
+                   END-READ
+               END-PERFORM
+               CLOSE TEMP-BOOKINGS-FILE
+               CLOSE VIEW-MY-BOOKINGS-FILE
+
+               OPEN INPUT EventFile
+               OPEN OUTPUT TEMP-FILE
+               MOVE 0 TO EOF
+               PERFORM UNTIL EOF = 1
+                   READ EventFile
+                       AT END
+                           MOVE 1 TO EOF
+                       NOT AT END
+                           MOVE FUNCTION UPPER-CASE(EVENTNAME) TO
+                           EVENTNAME-SCRATCH
+                           IF EVENTNAME-SCRATCH = CANCEL-EVENTNAME
+                               ADD CANCEL-SEATS TO AVAILABLE-SEATS
+                           END-IF
+                           WRITE TEMP-RECORD FROM EVENTData
+                   END-READ
+               END-PERFORM
+               CLOSE EventFile
+               CLOSE TEMP-FILE
+
+               PERFORM BACKUP-EVENT-FILE
+               OPEN INPUT TEMP-FILE
+               OPEN OUTPUT EventFile
+               MOVE 0 TO EOF
+               PERFORM UNTIL EOF = 1
+                   READ TEMP-FILE
+                       AT END
+                           MOVE 1 TO EOF
+                       NOT AT END
+                           WRITE EVENTData FROM TEMP-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE TEMP-FILE
+               CLOSE EventFile
+
+               PERFORM BETTER
+               DISPLAY "Seats have been returned to inventory."
+
+               MOVE CANCEL-EVENTNAME TO WAITLIST-CHECK-EVENTNAME
+               MOVE CANCEL-SEATS TO WAITLIST-SEATS-LEFT
+               PERFORM NOTIFY-WAITLIST
+           END-IF
+
+           DISPLAY " "
+           PERFORM BETTER DISPLAY "Press ENTER to return to the menu."
+           ACCEPT WS-PAUSE
+           PERFORM GUEST-FEATURES.
+
        VIEW-REPORTS.
          CALL "SYSTEM" USING 'CLS'
            PERFORM CLEAR-SCREEN
@@ -2211,37 +3077,361 @@
            PERFORM BETTER
            DISPLAY "=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*="
 
+           MOVE 0 TO RPT-COUNT
+           MOVE 0 TO RPT-GRAND-TOTAL
+           MOVE 0 TO RPT-TRUNCATED
+
            OPEN INPUT VIEW-MY-BOOKINGS-FILE
            MOVE 0 TO EOF
            PERFORM UNTIL EOF = 1
-           READ VIEW-MY-BOOKINGS-FILE INTO MyBookingsRecord
-               AT END
-                   MOVE 1 TO EOF
-               NOT AT END
-                       PERFORM BETTER
-                       DISPLAY "Attendee: " BOOKED-ATTENDEE-USERNAME
-                       PERFORM BETTER
-                       DISPLAY "  Event Name: " BOOKED-EVENTNAME
-                       PERFORM BETTER
-                       DISPLAY "  Date: " BOOKED-EVENTDATE
-                       PERFORM BETTER
-                       DISPLAY "  Organizer: " BOOKED-ORGANIZER
-                       PERFORM BETTER
-                       DISPLAY "  Location: " BOOKED-LOCATION
-                       PERFORM BETTER
-                       DISPLAY "  Ticket Price: P" BOOKED-TP
+               READ VIEW-MY-BOOKINGS-FILE INTO MyBookingsRecord
+                   AT END
+                       MOVE 1 TO EOF
+                   NOT AT END
+                       MOVE FUNCTION UPPER-CASE(BOOKED-EVENTNAME) TO
+                       BOOKED-EVENTNAME
+                       IF BOOKED-STB NOT = SPACES
+                           MOVE FUNCTION NUMVAL(BOOKED-STB) TO
+                           RPT-STB-NUM
+                       ELSE
+                           MOVE 0 TO RPT-STB-NUM
+                       END-IF
+                       IF BOOKED-TP NOT = SPACES
+                           MOVE FUNCTION NUMVAL(BOOKED-TP) TO RPT-TP-NUM
+                       ELSE
+                           MOVE 0 TO RPT-TP-NUM
+                       END-IF
+                       COMPUTE RPT-LINE-AMT = RPT-TP-NUM * RPT-STB-NUM
+
+                       MOVE 0 TO RPT-FOUND-IDX
+                       PERFORM VARYING RPT-IDX FROM 1 BY 1
+                           UNTIL RPT-IDX > RPT-COUNT
+                           IF RPT-EVENTNAME(RPT-IDX) = BOOKED-EVENTNAME
+                               MOVE RPT-IDX TO RPT-FOUND-IDX
+                           END-IF
+                       END-PERFORM
+
+                       IF RPT-FOUND-IDX NOT = 0
+                           ADD RPT-LINE-AMT TO
+                           RPT-REVENUE(RPT-FOUND-IDX)
+                           ADD RPT-STB-NUM TO
+                           RPT-SEATS-SOLD(RPT-FOUND-IDX)
+                       ELSE IF RPT-COUNT < RPT-MAX
+                           ADD 1 TO RPT-COUNT
+                           MOVE BOOKED-EVENTNAME TO
+                           RPT-EVENTNAME(RPT-COUNT)
+                           MOVE RPT-LINE-AMT TO RPT-REVENUE(RPT-COUNT)
+                           MOVE RPT-STB-NUM TO
+                           RPT-SEATS-SOLD(RPT-COUNT)
+                       ELSE
+                           MOVE 1 TO RPT-TRUNCATED
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE VIEW-MY-BOOKINGS-FILE
+
+           IF RPT-TRUNCATED = 1
+               PERFORM BETTER
+               DISPLAY "WARNING: Report truncated: more than "
+               RPT-MAX " distinct events, some revenue omitted."
+           END-IF
+
+           IF RPT-COUNT = 0
+               PERFORM BETTER DISPLAY "No bookings recorded yet."
+           ELSE
+               PERFORM BETTER
+               DISPLAY "[E] Export this report, or press ENTER to "
+               "continue: " WITH NO ADVANCING
+               ACCEPT EXPORT-CHOICE
+               IF EXPORT-CHOICE = 'E' OR EXPORT-CHOICE = 'e'
+                   MOVE "EVENT NAME,SEATS SOLD,SEATS REMAINING
+      -",SUBTOTAL REVENUE" TO EXPORT-LINE
+                   OPEN EXTEND ReportExportFile
+                   IF FILE-STATUS = "30"
+                       OPEN OUTPUT ReportExportFile
+                   END-IF
+                   WRITE ReportExportRecord FROM EXPORT-LINE
+               END-IF
+
+               PERFORM VARYING RPT-IDX FROM 1 BY 1
+                   UNTIL RPT-IDX > RPT-COUNT
+                   ADD RPT-REVENUE(RPT-IDX) TO RPT-GRAND-TOTAL
+                   MOVE 0 TO RPT-REMAINING
+                   MOVE 0 TO RPT-EVENT-IN-FILE
+
+                   OPEN INPUT EventFile
+                   MOVE 0 TO EOF
+                   PERFORM UNTIL EOF = 1
+                       READ EventFile
+                           AT END
+                               MOVE 1 TO EOF
+                           NOT AT END
+                               MOVE FUNCTION UPPER-CASE(EVENTNAME) TO
+                               EVENTNAME
+                               IF EVENTNAME = RPT-EVENTNAME(RPT-IDX)
+                                   MOVE AVAILABLE-SEATS TO RPT-REMAINING
+                                   MOVE 1 TO RPT-EVENT-IN-FILE
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE EventFile
+
+                   PERFORM BETTER
+                   DISPLAY "Event: " RPT-EVENTNAME(RPT-IDX)
+                   PERFORM BETTER
+                   DISPLAY "  Seats Sold: " RPT-SEATS-SOLD(RPT-IDX)
+                   IF RPT-EVENT-IN-FILE = 1
                        PERFORM BETTER
-                       DISPLAY "  Seats Booked: " BOOKED-STB
+                       DISPLAY "  Seats Remaining: " RPT-REMAINING
+                   ELSE
                        PERFORM BETTER
+                       DISPLAY "  Seats Remaining: N/A (event no "
+                       "longer on file)"
+                   END-IF
+                   PERFORM BETTER
+                   DISPLAY "  Subtotal Revenue: P" RPT-REVENUE(RPT-IDX)
+                   PERFORM BETTER
            DISPLAY "=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*="
-           END-READ
-           END-PERFORM
-           CLOSE VIEW-MY-BOOKINGS-FILE
+
+                   IF EXPORT-CHOICE = 'E' OR EXPORT-CHOICE = 'e'
+                       MOVE SPACES TO EXPORT-LINE
+                       STRING
+                           FUNCTION TRIM(RPT-EVENTNAME(RPT-IDX))
+                               DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           RPT-SEATS-SOLD(RPT-IDX) DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           RPT-REMAINING DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           RPT-REVENUE(RPT-IDX) DELIMITED BY SIZE
+                           INTO EXPORT-LINE
+                       END-STRING
+                       WRITE ReportExportRecord FROM EXPORT-LINE
+                   END-IF
+               END-PERFORM
+
+               IF EXPORT-CHOICE = 'E' OR EXPORT-CHOICE = 'e'
+                   CLOSE ReportExportFile
+                   PERFORM BETTER
+                   DISPLAY "Exported to ReportExportFile."
+               END-IF
+
+               PERFORM BETTER
+               DISPLAY "GRAND TOTAL REVENUE: P" RPT-GRAND-TOTAL
+           END-IF
 
            PERFORM BETTER DISPLAY "Press ENTER to return to the menu."
            ACCEPT WS-PAUSE
            PERFORM ADMIN-FEATURES.
 
+       WRITE-AUDIT-LOG.
+           MOVE SPACES TO AUDIT-LINE
+           STRING
+               FUNCTION TRIM(USERNAME) DELIMITED BY SIZE
+               " | " DELIMITED BY SIZE
+               FUNCTION TRIM(AUDIT-ACTION) DELIMITED BY SIZE
+               " | BEFORE: " DELIMITED BY SIZE
+               FUNCTION TRIM(AUDIT-BEFORE) DELIMITED BY SIZE
+               " | AFTER: " DELIMITED BY SIZE
+               FUNCTION TRIM(AUDIT-AFTER) DELIMITED BY SIZE
+               " | " DELIMITED BY SIZE
+               FUNCTION CURRENT-DATE DELIMITED BY SIZE
+               INTO AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AuditLogFile
+           IF FILE-STATUS = "30"
+               OPEN OUTPUT AuditLogFile
+           END-IF
+           WRITE AuditLogRecord FROM AUDIT-LINE
+           CLOSE AuditLogFile.
+
+       NOTIFY-WAITLIST.
+           MOVE 0 TO WAITLIST-POPPED
+           MOVE FUNCTION UPPER-CASE(WAITLIST-CHECK-EVENTNAME) TO
+               WAITLIST-CHECK-EVENTNAME
+
+           OPEN INPUT WaitlistFile
+           IF FILE-STATUS = "00"
+               OPEN OUTPUT TEMP-WAITLIST-FILE
+               MOVE 0 TO EOF
+               PERFORM UNTIL EOF = 1
+                   READ WaitlistFile
+                       AT END
+                           MOVE 1 TO EOF
+                       NOT AT END
+                           MOVE FUNCTION UPPER-CASE(WAITLIST-EVENTNAME)
+                               TO WAITLIST-EVENTNAME-SCRATCH
+                           IF WAITLIST-POPPED = 0 AND
+                               WAITLIST-EVENTNAME-SCRATCH =
+                               WAITLIST-CHECK-EVENTNAME AND
+                               WAITLIST-SEATS NOT > WAITLIST-SEATS-LEFT
+                               MOVE 1 TO WAITLIST-POPPED
+                               MOVE WAITLIST-USERNAME TO
+                                   WAITLIST-NEXT-USERNAME
+                               MOVE WAITLIST-SEATS TO
+                                   WAITLIST-NEXT-SEATS
+                           ELSE
+                               MOVE WAITLIST-USERNAME TO
+                                   WAITLIST-USERNAME2
+                               MOVE WAITLIST-EVENTNAME TO
+                                   WAITLIST-EVENTNAME2
+                               MOVE WAITLIST-SEATS TO WAITLIST-SEATS2
+                               WRITE TempWaitlistRecord
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE WaitlistFile
+               CLOSE TEMP-WAITLIST-FILE
+
+               IF WAITLIST-POPPED = 1
+                   OPEN INPUT TEMP-WAITLIST-FILE
+                   OPEN OUTPUT WaitlistFile
+                   MOVE 0 TO EOF
+                   PERFORM UNTIL EOF = 1
+                       READ TEMP-WAITLIST-FILE
+                           AT END
+                               MOVE 1 TO EOF
+                           NOT AT END
+                               MOVE WAITLIST-USERNAME2 TO
+                                   WAITLIST-USERNAME
+                               MOVE WAITLIST-EVENTNAME2 TO
+                                   WAITLIST-EVENTNAME
+                               MOVE WAITLIST-SEATS2 TO WAITLIST-SEATS
+                               WRITE WaitlistRecord
+                       END-READ
+                   END-PERFORM
+                   CLOSE TEMP-WAITLIST-FILE
+                   CLOSE WaitlistFile
+
+                   PERFORM BETTER DISPLAY "Waitlist notice:"
+                   PERFORM BETTER
+                   DISPLAY "  " WAITLIST-NEXT-USERNAME
+                   " is next in line for " WAITLIST-CHECK-EVENTNAME
+                   PERFORM BETTER
+                   DISPLAY "  " WAITLIST-NEXT-SEATS
+                   " seat(s) are now available for them."
+               END-IF
+           END-IF.
+
+       BACKUP-EVENT-FILE.
+           OPEN INPUT EventFile
+           OPEN OUTPUT EVENT-BACKUP-FILE
+           MOVE 0 TO EOF
+           PERFORM UNTIL EOF = 1
+               READ EventFile
+                   AT END
+                       MOVE 1 TO EOF
+                   NOT AT END
+                       WRITE EVENT-BACKUP-RECORD FROM EVENTData
+               END-READ
+           END-PERFORM
+           CLOSE EventFile
+           CLOSE EVENT-BACKUP-FILE.
+
+       BACKUP-LOCATION-FILE.
+           OPEN INPUT LocationFile
+           OPEN OUTPUT LOCATION-BACKUP-FILE
+           MOVE 0 TO EOF
+           PERFORM UNTIL EOF = 1
+               READ LocationFile
+                   AT END
+                       MOVE 1 TO EOF
+                   NOT AT END
+                       WRITE LOCATION-BACKUP-RECORD FROM LocationRecord
+               END-READ
+           END-PERFORM
+           CLOSE LocationFile
+           CLOSE LOCATION-BACKUP-FILE.
+
+       BACKUP-BOOKINGS-FILE.
+           OPEN INPUT VIEW-MY-BOOKINGS-FILE
+           OPEN OUTPUT BOOKINGS-BACKUP-FILE
+           MOVE 0 TO EOF
+           PERFORM UNTIL EOF = 1
+               READ VIEW-MY-BOOKINGS-FILE
+                   AT END
+                       MOVE 1 TO EOF
+                   NOT AT END
+                       WRITE BOOKINGS-BACKUP-RECORD FROM
+                       MyBookingsRecord
+               END-READ
+           END-PERFORM
+           CLOSE VIEW-MY-BOOKINGS-FILE
+           CLOSE BOOKINGS-BACKUP-FILE.
+
+       RENAME-TICKET-TIERS.
+           OPEN INPUT TicketTierFile
+           IF FILE-STATUS = "00"
+               OPEN OUTPUT TEMP-TIER-FILE
+               MOVE 0 TO EOF
+               PERFORM UNTIL EOF = 1
+                   READ TicketTierFile
+                       AT END
+                           MOVE 1 TO EOF
+                       NOT AT END
+                           MOVE FUNCTION UPPER-CASE(TIER-EVENTNAME) TO
+                               EVENTNAME-SCRATCH
+                           IF EVENTNAME-SCRATCH = TIER-RENAME-OLD
+                               MOVE TIER-RENAME-NEW TO TIER-EVENTNAME
+                           END-IF
+                           WRITE TEMP-TIER-RECORD FROM TicketTierRecord
+                   END-READ
+               END-PERFORM
+               CLOSE TicketTierFile
+               CLOSE TEMP-TIER-FILE
+
+               OPEN INPUT TEMP-TIER-FILE
+               OPEN OUTPUT TicketTierFile
+               MOVE 0 TO EOF
+               PERFORM UNTIL EOF = 1
+                   READ TEMP-TIER-FILE
+                       AT END
+                           MOVE 1 TO EOF
+                       NOT AT END
+                           WRITE TicketTierRecord FROM TEMP-TIER-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE TEMP-TIER-FILE
+               CLOSE TicketTierFile
+           END-IF.
+
+       DELETE-TICKET-TIERS.
+           OPEN INPUT TicketTierFile
+           IF FILE-STATUS = "00"
+               OPEN OUTPUT TEMP-TIER-FILE
+               MOVE 0 TO EOF
+               PERFORM UNTIL EOF = 1
+                   READ TicketTierFile
+                       AT END
+                           MOVE 1 TO EOF
+                       NOT AT END
+                           MOVE FUNCTION UPPER-CASE(TIER-EVENTNAME) TO
+                               EVENTNAME-SCRATCH
+                           IF EVENTNAME-SCRATCH NOT = TIER-DELETE-NAME
+                               WRITE TEMP-TIER-RECORD FROM
+                                   TicketTierRecord
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TicketTierFile
+               CLOSE TEMP-TIER-FILE
+
+               OPEN INPUT TEMP-TIER-FILE
+               OPEN OUTPUT TicketTierFile
+               MOVE 0 TO EOF
+               PERFORM UNTIL EOF = 1
+                   READ TEMP-TIER-FILE
+                       AT END
+                           MOVE 1 TO EOF
+                       NOT AT END
+                           WRITE TicketTierRecord FROM TEMP-TIER-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE TEMP-TIER-FILE
+               CLOSE TicketTierFile
+           END-IF.
+
        ENDRUN.
                PERFORM BETTER DISPLAY 'PRESS ENTER TO CONTINUE...'
                WITH NO ADVANCING.
